@@ -36,6 +36,22 @@
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
+           SELECT AUDITORIA-FILE  ASSIGN TO "auditoria.log"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS  IS WS-ESTADO-AUDITORIA.
+
+           SELECT MARCADOR-FILE   ASSIGN TO "marcador.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS  IS WS-ESTADO-MARCADOR.
+
+           SELECT MOVIMIENTOS-FILE ASSIGN TO DYNAMIC
+                                           WS-FICHERO-MOVIMIENTOS
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS  IS WS-ESTADO-MOVIMIENTOS.
+
+           SELECT INFORME-FILE    ASSIGN TO "informe.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS  IS WS-ESTADO-INFORME.
 
       *****************************************************************
       *                                                               *
@@ -47,6 +63,32 @@
 
        FILE SECTION.
 
+      * · Fichero de auditoría (histórico de partidas jugadas).
+       FD  AUDITORIA-FILE.
+       01  REG-AUDITORIA.
+           05 AUD-FECHA             PIC 9(8).
+           05 AUD-HORA-INICIO       PIC 9(8).
+           05 AUD-HORA-FIN          PIC 9(8).
+           05 AUD-RESULTADO         PIC X(15).
+           05 AUD-TABLERO-FINAL     PIC X(25).
+
+      * · Fichero de marcador acumulado (histórico entre ejecuciones).
+       FD  MARCADOR-FILE.
+       01  REG-MARCADOR.
+           05 MAR-VICTORIAS         PIC 9(5).
+           05 MAR-DERROTAS          PIC 9(5).
+           05 MAR-EMPATES           PIC 9(5).
+
+      * · Fichero de movimientos (modo por lote, un movimiento por
+      *   línea, mismo formato que la entrada interactiva).
+       FD  MOVIMIENTOS-FILE.
+       01  REG-MOVIMIENTO           PIC X(2).
+
+      * · Fichero de informe imprimible (tablero, resultado, fecha/
+      *   hora y número de jugadas de cada partida, en texto plano).
+       FD  INFORME-FILE.
+       01  REG-INFORME              PIC X(60).
+
        WORKING-STORAGE SECTION.
 
       *****************************************************************
@@ -63,83 +105,74 @@
       *                                                               *
       *****************************************************************
       * · Hora actual.
-       01  SQLFPN GLOBAL.
-           02  SQLFPN-FILE-LEN PIC S9(4) COMP VALUE +9.
-           02  SQLFPN-FILENAME PIC X(9) VALUE "juego.pco".
-
-       01  SQLCTX GLOBAL PIC S9(9) COMP VALUE +38677.
-
-
-       01  SQLEXD GLOBAL.
-           02  SQL-SQLVSN   PIC S9(18) COMP VALUE +10.
-           02  SQL-ARRSIZ   PIC S9(9) COMP VALUE +1.
-           02  SQL-ITERS    PIC S9(9) COMP.
-           02  SQL-OFFSET   PIC S9(9) COMP.
-           02  SQL-SELERR   PIC S9(4) COMP.
-           02  SQL-SQLETY   PIC S9(4) COMP.
-           02  SQL-OCCURS   PIC S9(9) COMP.
-           02  SQL-DUMMY    PIC S9(9) COMP.
-           02  SQL-CUD      PIC S9(18) COMP.
-           02  SQL-SQLEST   PIC S9(18) COMP.
-           02  SQL-STMT     PIC S9(18) COMP.
-           02  SQL-SQLADTP  PIC S9(18) COMP VALUE 0.
-           02  SQL-SQLTDSP  PIC S9(18) COMP VALUE 0.
-           02  SQL-SQPHSV   PIC S9(18) COMP.
-           02  SQL-SQPHSL   PIC S9(18) COMP.
-           02  SQL-SQPHSS   PIC S9(18) COMP.
-           02  SQL-SQPIND   PIC S9(18) COMP.
-           02  SQL-SQPINS   PIC S9(18) COMP.
-           02  SQL-SQPARM   PIC S9(18) COMP.
-           02  SQL-SQPARC   PIC S9(18) COMP.
-           02  SQL-SQPADTO  PIC S9(18) COMP.
-           02  SQL-SQPTDSO  PIC S9(18) COMP.
-           02  SQL-SQHSTV   PIC S9(18) COMP OCCURS 1 TIMES.
-           02  SQL-SQHSTL   PIC S9(18) COMP OCCURS 1 TIMES.
-           02  SQL-SQHSTS   PIC S9(18) COMP OCCURS 1 TIMES.
-           02  SQL-SQINDV   PIC S9(18) COMP OCCURS 1 TIMES.
-           02  SQL-SQINDS   PIC S9(18) COMP OCCURS 1 TIMES.
-           02  SQL-SQHARM   PIC S9(18) COMP OCCURS 1 TIMES.
-           02  SQL-SQHARC   PIC S9(18) COMP OCCURS 1 TIMES.
-           02  SQL-SQADTO   PIC S9(4) COMP OCCURS 1 TIMES.
-           02  SQL-SQTDSO   PIC S9(4) COMP OCCURS 1 TIMES.
-
-
-       01  SQL-RUNTIME-VARS.
-           02  SQL-IAPXIT-SUCCESS  PIC S9(9) COMP VALUE    +0.
-           02  SQL-IAPXIT-FAILURE  PIC S9(9) COMP VALUE +1403.
-           02  SQL-IAPXIT-FATALERR PIC S9(9) COMP VALUE  +535.
-
-       01  SQLCUD GLOBAL.
-           02     FILLER PIC S9(4) COMP VALUE +10.
-           02     FILLER PIC S9(4) COMP VALUE +4130.
-           02     FILLER PIC S9(4) COMP VALUE +46.
-           02     FILLER PIC S9(4) COMP VALUE +0.
-           02     FILLER PIC S9(4) COMP VALUE +0.
        01 WS-TIEMPO-ACTUAL.
           05 TIEMPO               OCCURS 4 PIC 99 VALUE ZEROS.
 
+      * · Auditoría.
+       01 WS-FECHA-PARTIDA        PIC 9(8)        VALUE ZEROS.
+       01 WS-HORA-INICIO-PARTIDA  PIC 9(8)        VALUE ZEROS.
+       01 WS-HORA-FIN-PARTIDA     PIC 9(8)        VALUE ZEROS.
+       01 WS-TABLERO-PLANO        PIC X(25)       VALUE SPACES.
+       01 WS-SUB                  PIC 99 COMP     VALUE ZEROS.
+       01 WS-ESTADO-AUDITORIA     PIC XX          VALUE SPACES.
+       01 WS-NUM-JUGADAS          PIC 999 COMP    VALUE ZEROS.
+
+      * · Informe imprimible.
+       01 WS-ESTADO-INFORME       PIC XX          VALUE SPACES.
+       01 WS-JUGADAS-INFORME      PIC 999         VALUE ZEROS.
+
+      * · Marcador acumulado.
+       01 WS-ESTADO-MARCADOR      PIC XX          VALUE SPACES.
+       01 WS-MARCADOR.
+          05 WS-MAR-VICTORIAS     PIC 9(5)        VALUE ZEROS.
+          05 WS-MAR-DERROTAS      PIC 9(5)        VALUE ZEROS.
+          05 WS-MAR-EMPATES       PIC 9(5)        VALUE ZEROS.
+
       * · Número aleatorio.
        01 WS-NUM-ALEATORIO        PIC 9           VALUE ZEROS.
 
+      * · Tamaño del tablero (NxN) y longitud de raya para ganar,
+      *   configurables al inicio (por defecto, el 3x3 clásico).
+       01 WS-TAM-TABLERO          PIC 9           VALUE 3.
+       01 WS-LONGITUD-RAYA        PIC 9 COMP      VALUE 3.
+       01 WS-NUM-CELDAS           PIC 99          VALUE 9.
+       01 WS-NUM-CELDAS-ED        PIC Z9          VALUE ZEROS.
+       01 WS-NUM-RAYAS            PIC 99 COMP     VALUE ZEROS.
+       01 WS-ANCHO-TABLERO        PIC 99 COMP     VALUE 9.
+
+      * · Variables auxiliares para generar coordenadas y rayas.
+       01 WS-FILA-IDX             PIC 9 COMP      VALUE ZEROS.
+       01 WS-COL-IDX              PIC 9 COMP      VALUE ZEROS.
+       01 WS-K                    PIC 9 COMP      VALUE ZEROS.
+       01 WS-Y-BORDE-DER          PIC 99 COMP     VALUE ZEROS.
+       01 WS-INDICE-AUX           PIC S9(4) COMP  VALUE ZEROS.
+       01 WS-LINEA-TMP.
+          05 WS-LINEA-TMP-CELDA   OCCURS 5 PIC 99 COMP.
+
       * · Tablero.
        01 WS-TABLERO.
-          05 WS-ASTERISCOS        PIC X(9)        VALUE ALL '*'.
+          05 WS-ASTERISCOS        PIC X(13)       VALUE ALL '*'.
           05 WS-TAB-INI.
-             10 WS-FILA           OCCURS 3.
-                15 WS-CELDA       OCCURS 9 PIC X.
-             10 WS-INDICE         PIC 9 COMP-3    VALUE ZEROS.
-             10 WS-CONT-CELDAS    PIC 9 COMP.
-                88 TABLERO-LLENO                  VALUE 9.
-                88 TABLERO-HUECO                  VALUE 0 THRU 8.
+             10 WS-FILA           OCCURS 5.
+                15 WS-CELDA       OCCURS 13 PIC X.
+             10 WS-INDICE         PIC 99 COMP-3   VALUE ZEROS.
+             10 WS-CONT-CELDAS    PIC 99 COMP.
              10 WS-COORDENADAS.
-                15 WS-X           OCCURS 9 PIC 9 COMP.
-                15 WS-Y           OCCURS 9 PIC 9 COMP.
+                15 WS-X           OCCURS 25 PIC 9 COMP.
+                15 WS-Y           OCCURS 25 PIC 99 COMP.
              10 WS-RAYAS.
-                15 WS-RAYA-USUARIO OCCURS 8 PIC 99 COMP.
+                15 WS-RAYA-USUARIO OCCURS 60 PIC 999 COMP.
 
-                15 WS-RAYA-MAQUINA OCCURS 8 PIC 99 COMP.
+                15 WS-RAYA-MAQUINA OCCURS 60 PIC 999 COMP.
 
-                15 WS-RAYA-TOTAL   OCCURS 8 PIC 99 COMP.
+                15 WS-RAYA-TOTAL   OCCURS 60 PIC 999 COMP.
+
+                15 WS-RAYA-CONT-USUARIO OCCURS 60 PIC 9 COMP.
+
+                15 WS-RAYA-CONT-MAQUINA OCCURS 60 PIC 9 COMP.
+
+                15 WS-RAYA-CELDAS  OCCURS 60.
+                   20 WS-RAYA-CELDA-IDX OCCURS 5 PIC 99 COMP.
 
       * · Mensaje final.
        01 WS-MSG-FINAL            PIC X(15)       VALUE SPACES.
@@ -157,20 +190,59 @@
           88 USUARIO                              VALUE 0.
           88 MAQUINA                              VALUE 1.
 
+       01 WS-DIFICULTAD           PIC 9 COMP      VALUE 0.
+          88 DIFICULTAD-FACIL                     VALUE 0.
+          88 DIFICULTAD-DIFICIL                   VALUE 1.
+
+       01 WS-MODO-JUEGO           PIC 9 COMP      VALUE 0.
+          88 MODO-VS-MAQUINA                      VALUE 0.
+          88 MODO-VS-HUMANO                       VALUE 1.
+
+      * · Modo de entrada (interactivo por teclado, o por lote desde
+      *   un fichero de movimientos, para pruebas desatendidas).
+       01 WS-MODO-ENTRADA         PIC 9 COMP      VALUE 0.
+          88 ENTRADA-INTERACTIVA                  VALUE 0.
+          88 ENTRADA-LOTE                         VALUE 1.
+
+       01 WS-FICHERO-MOVIMIENTOS  PIC X(100)      VALUE SPACES.
+       01 WS-ESTADO-MOVIMIENTOS   PIC XX          VALUE SPACES.
+
+      * · Entrada cruda de un movimiento (teclado), validada antes de
+      *   convertirla a WS-INDICE.
+       01 WS-ENTRADA-JUGADA       PIC X(2)        VALUE SPACES.
+
+       01 WS-JUGADA-IA            PIC 9 COMP      VALUE 0.
+          88 JUGADA-NO-ENCONTRADA                 VALUE 0.
+          88 JUGADA-ENCONTRADA                    VALUE 1.
+
+       01 WS-RAYA-SUB             PIC 99 COMP     VALUE ZEROS.
+
+      * · Torneo (mejor de N partidas).
+       01 WS-NUM-PARTIDAS-TORNEO  PIC 99          VALUE 1.
+       01 WS-MAYORIA-TORNEO       PIC 99 COMP     VALUE 1.
+       01 WS-PARTIDA-ACTUAL       PIC 99 COMP     VALUE ZEROS.
+       01 WS-PARTIDAS-JUGADAS     PIC 99          VALUE ZEROS.
+       01 WS-TORNEO-VICTORIAS     PIC 99          VALUE ZEROS.
+       01 WS-TORNEO-DERROTAS      PIC 99          VALUE ZEROS.
+       01 WS-TORNEO-EMPATES       PIC 99          VALUE ZEROS.
+
+       01 WS-TORNEO-ESTADO        PIC 9 COMP      VALUE 0.
+          88 TORNEO-EN-CURSO                      VALUE 0.
+          88 TORNEO-ABANDONADO                    VALUE 1.
+
+      * · Entrada auxiliar para los prompts de configuración inicial.
+       01 WS-ENTRADA-CONFIG       PIC X(2)        VALUE SPACES.
+
       * · Literales.
        77 WS-MSG-CELDA-LLENA      PIC X(12)       VALUE 'Celda llena.'.
        77 WS-MSG-PERDEDOR         PIC X(15)    VALUE 'Has perdido. :O'.
        77 WS-MSG-GANADOR          PIC X(15)    VALUE 'Has ganado.  :)'.
        77 WS-MSG-SALIR            PIC X(15)    VALUE 'Has salido.  :('.
-       *> Rayas.
-       77 WS-1-LLENA              PIC 99 COMP  VALUE 6.
-       77 WS-2-LLENA              PIC 99 COMP  VALUE 15.
-       77 WS-3-LLENA              PIC 99 COMP  VALUE 24.
-       77 WS-4-LLENA              PIC 99 COMP  VALUE 12.
-       77 WS-5-LLENA              PIC 99 COMP  VALUE 15.
-       77 WS-6-LLENA              PIC 99 COMP  VALUE 18.
-       77 WS-7-LLENA              PIC 99 COMP  VALUE 15.
-       77 WS-8-LLENA              PIC 99 COMP  VALUE 15.
+       77 WS-MSG-EMPATE           PIC X(15)    VALUE 'Empate.      :|'.
+       77 WS-MSG-P1-GANA          PIC X(15)    VALUE 'Gana jugador 1'.
+       77 WS-MSG-P2-GANA          PIC X(15)    VALUE 'Gana jugador 2'.
+       77 WS-MSG-ENTRADA-MAL      PIC X(15)    VALUE 'Entrada erronea'.
+       77 WS-MSG-FICHERO-MAL      PIC X(15)    VALUE 'Fichero erroneo'.
 
       *****************************************************************
       *                                                               *
@@ -189,11 +261,11 @@
            PERFORM 1000-INICIO
               THRU 1000-INICIO-EXIT.
 
-           PERFORM 2000-PROCESO
-              THRU 2000-PROCESO-EXIT UNTIL FIN OR TABLERO-LLENO.
+           PERFORM 2500-JUGAR-TORNEO
+              THRU 2500-JUGAR-TORNEO-EXIT.
 
-           PERFORM 3000-FIN
-              THRU 3000-FIN-EXIT.
+           PERFORM 3900-CERRAR-TORNEO
+              THRU 3900-CERRAR-TORNEO-EXIT.
 
        0000-PROCESO-PRINCIPAL-EXIT.
            STOP RUN.
@@ -209,42 +281,400 @@
        1000-INICIO.
       * · Inicializar variables.
            MOVE ZEROS TO WS-TIEMPO-ACTUAL.
-           INITIALIZE WS-TAB-INI
-                      WS-FIN-JUEGO
+
+      *   Tamaño del tablero y longitud de raya para ganar.
+           PERFORM 1050-SELECCIONAR-TABLERO
+              THRU 1050-SELECCIONAR-TABLERO-EXIT.
+
+      *   Preparar la primera partida (fecha/hora, tablero, mensaje).
+           PERFORM 1080-REINICIAR-PARTIDA
+              THRU 1080-REINICIAR-PARTIDA-EXIT.
+
+      *   Marcador acumulado de ejecuciones anteriores.
+           PERFORM 1100-LEER-MARCADOR
+              THRU 1100-LEER-MARCADOR-EXIT.
+
+      *   Modo de juego (contra la máquina o entre dos usuarios).
+           PERFORM 1300-SELECCIONAR-MODO
+              THRU 1300-SELECCIONAR-MODO-EXIT.
+
+      *   Dificultad de la máquina (sólo aplica en modo un usuario).
+           IF MODO-VS-MAQUINA
+              PERFORM 1200-SELECCIONAR-DIFICULTAD
+                 THRU 1200-SELECCIONAR-DIFICULTAD-EXIT
+           END-IF.
+
+      *   Entrada interactiva o por lote.
+           PERFORM 1400-SELECCIONAR-ENTRADA
+              THRU 1400-SELECCIONAR-ENTRADA-EXIT.
+
+      *   Número de partidas del torneo (mejor de N, 1 = partida
+      *   única).
+           PERFORM 1070-SELECCIONAR-TORNEO
+              THRU 1070-SELECCIONAR-TORNEO-EXIT.
+
+       1000-INICIO-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *                                                               *
+      *   1050-SELECCIONAR-TABLERO                                    *
+      * ------------------------------------------------------------- *
+      *                                                               *
+      *  · Preguntar el tamaño del tablero (3, 4 o 5) y la longitud   *
+      *    de raya necesaria para ganar (entre 3 y el tamaño del      *
+      *    tablero). Una entrada no válida toma el valor por defecto. *
+      *                                                               *
+      *****************************************************************
+       1050-SELECCIONAR-TABLERO.
+           DISPLAY ' '.
+           DISPLAY 'Tamaño del tablero (3, 4 o 5): '.
+           ACCEPT WS-ENTRADA-CONFIG.
+           IF FUNCTION TEST-NUMVAL(WS-ENTRADA-CONFIG) = 0
+              MOVE FUNCTION NUMVAL(WS-ENTRADA-CONFIG) TO WS-TAM-TABLERO
+           END-IF.
+           IF WS-TAM-TABLERO < 3 OR WS-TAM-TABLERO > 5
+              MOVE 3 TO WS-TAM-TABLERO
+           END-IF.
+
+           DISPLAY 'Longitud de raya para ganar (3 a '
+                   WS-TAM-TABLERO ')? '.
+           ACCEPT WS-ENTRADA-CONFIG.
+           IF FUNCTION TEST-NUMVAL(WS-ENTRADA-CONFIG) = 0
+              MOVE FUNCTION NUMVAL(WS-ENTRADA-CONFIG)
+                 TO WS-LONGITUD-RAYA
+           END-IF.
+           IF WS-LONGITUD-RAYA < 3 OR WS-LONGITUD-RAYA > WS-TAM-TABLERO
+              MOVE WS-TAM-TABLERO TO WS-LONGITUD-RAYA
+           END-IF.
+
+       1050-SELECCIONAR-TABLERO-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *                                                               *
+      *   1070-SELECCIONAR-TORNEO                                     *
+      * ------------------------------------------------------------- *
+      *                                                               *
+      *  · Preguntar el número de partidas del torneo (mejor de N).   *
+      *    Una entrada no válida o menor que 1 deja una partida       *
+      *    única, el comportamiento de siempre.                       *
+      *                                                               *
+      *****************************************************************
+       1070-SELECCIONAR-TORNEO.
+           DISPLAY ' '.
+           DISPLAY 'Partidas del torneo (mejor de N, 1 = partida '
+                   'única): '.
+           ACCEPT WS-ENTRADA-CONFIG.
+           IF FUNCTION TEST-NUMVAL(WS-ENTRADA-CONFIG) = 0
+              MOVE FUNCTION NUMVAL(WS-ENTRADA-CONFIG)
+                 TO WS-NUM-PARTIDAS-TORNEO
+           END-IF.
+           IF WS-NUM-PARTIDAS-TORNEO < 1
+              MOVE 1 TO WS-NUM-PARTIDAS-TORNEO
+           END-IF.
+
+           COMPUTE WS-MAYORIA-TORNEO =
+              (WS-NUM-PARTIDAS-TORNEO / 2) + 1.
+
+       1070-SELECCIONAR-TORNEO-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *                                                               *
+      *   1080-REINICIAR-PARTIDA                                      *
+      * ------------------------------------------------------------- *
+      *                                                               *
+      *  · Dejar todo listo para jugar una partida nueva: fecha/hora  *
+      *    de inicio, estado del tablero y mensaje final. Se usa      *
+      *    tanto para la primera partida como para cada ronda         *
+      *    siguiente de un torneo.                                    *
+      *                                                               *
+      *****************************************************************
+       1080-REINICIAR-PARTIDA.
+      *   Fecha y hora de inicio (para la auditoría).
+           ACCEPT WS-FECHA-PARTIDA       FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-INICIO-PARTIDA FROM TIME.
+
+           INITIALIZE WS-FIN-JUEGO
                       WS-CELDA-LLENA
                       WS-TURNO.
 
-      *   Coordenadas (x,y) (fila, columna).
-           *> X (filas de la tabla).
-           MOVE 1 TO WS-X(1) WS-X(2) WS-X(3).
-           MOVE 2 TO WS-X(4) WS-X(5) WS-X(6).
-           MOVE 3 TO WS-X(7) WS-X(8) WS-X(9).
-           *> Y (columnas de la tabla).
-           MOVE 3 TO WS-Y(1) WS-Y(4) WS-Y(7).
-           MOVE 5 TO WS-Y(2) WS-Y(5) WS-Y(8).
-           MOVE 7 TO WS-Y(3) WS-Y(6) WS-Y(9).
-
-      *   Asteriscos laterales.
-           PERFORM 3 TIMES
-              ADD 1 TO WS-INDICE
-              MOVE '*' TO WS-CELDA(WS-INDICE,1)
-              MOVE '*' TO WS-CELDA(WS-INDICE,9)
-           END-PERFORM.
+           MOVE ZERO TO WS-NUM-JUGADAS.
+
+      *   Coordenadas, bordes y rayas del tamaño elegido.
+           PERFORM 1060-CONFIGURAR-TABLERO
+              THRU 1060-CONFIGURAR-TABLERO-EXIT.
 
       *   Mensaje final.
            MOVE WS-MSG-SALIR TO WS-MSG-FINAL.
 
-      *   Valores de las rayas llenas.
-           ADD 6  TO WS-RAYA-TOTAL(1).
-           ADD 15 TO WS-RAYA-TOTAL(2).
-           ADD 24 TO WS-RAYA-TOTAL(3).
-           ADD 12 TO WS-RAYA-TOTAL(4).
-           ADD 15 TO WS-RAYA-TOTAL(5).
-           ADD 18 TO WS-RAYA-TOTAL(6).
-           ADD 15 TO WS-RAYA-TOTAL(7).
-           ADD 15 TO WS-RAYA-TOTAL(8).
+       1080-REINICIAR-PARTIDA-EXIT.
+           EXIT.
 
-       1000-INICIO-EXIT.
+      *****************************************************************
+      *                                                               *
+      *   1060-CONFIGURAR-TABLERO                                     *
+      * ------------------------------------------------------------- *
+      *                                                               *
+      *  · Calcular número de celdas y ancho de pintado a partir del  *
+      *    tamaño elegido.                                            *
+      *  · Generar coordenadas (x,y) de cada celda y los bordes.      *
+      *  · Generar la lista de rayas (filas, columnas y diagonales)   *
+      *    de la longitud elegida.                                    *
+      *                                                               *
+      *****************************************************************
+       1060-CONFIGURAR-TABLERO.
+           INITIALIZE WS-TAB-INI.
+
+           COMPUTE WS-NUM-CELDAS = WS-TAM-TABLERO * WS-TAM-TABLERO.
+           COMPUTE WS-ANCHO-TABLERO = 2 * WS-TAM-TABLERO + 3.
+           MOVE WS-ANCHO-TABLERO TO WS-Y-BORDE-DER.
+
+      * · Coordenadas (x,y) (fila, columna) de cada celda.
+           PERFORM VARYING WS-FILA-IDX FROM 1 BY 1
+              UNTIL WS-FILA-IDX > WS-TAM-TABLERO
+              PERFORM VARYING WS-COL-IDX FROM 1 BY 1
+                 UNTIL WS-COL-IDX > WS-TAM-TABLERO
+                 COMPUTE WS-INDICE =
+                    (WS-FILA-IDX - 1) * WS-TAM-TABLERO + WS-COL-IDX
+                 MOVE WS-FILA-IDX TO WS-X(WS-INDICE)
+                 COMPUTE WS-Y(WS-INDICE) = 2 * WS-COL-IDX + 1
+              END-PERFORM
+           END-PERFORM.
+
+      * · Asteriscos laterales.
+           PERFORM VARYING WS-FILA-IDX FROM 1 BY 1
+              UNTIL WS-FILA-IDX > WS-TAM-TABLERO
+              MOVE '*' TO WS-CELDA(WS-FILA-IDX,1)
+              MOVE '*' TO WS-CELDA(WS-FILA-IDX,WS-Y-BORDE-DER)
+           END-PERFORM.
+
+      * · Rayas (filas, columnas y diagonales) de la longitud elegida.
+           PERFORM 1065-GENERAR-RAYAS
+              THRU 1065-GENERAR-RAYAS-EXIT.
+
+       1060-CONFIGURAR-TABLERO-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *                                                               *
+      *   1065-GENERAR-RAYAS                                          *
+      * ------------------------------------------------------------- *
+      *                                                               *
+      *  · Enumerar todas las rayas posibles de WS-LONGITUD-RAYA      *
+      *    celdas consecutivas: por fila, por columna y por ambas     *
+      *    diagonales (ventana deslizante, válido para cualquier      *
+      *    tamaño de tablero y longitud de raya).                     *
+      *                                                               *
+      *****************************************************************
+       1065-GENERAR-RAYAS.
+           MOVE ZERO TO WS-NUM-RAYAS.
+
+      * · Filas.
+           PERFORM VARYING WS-FILA-IDX FROM 1 BY 1
+              UNTIL WS-FILA-IDX > WS-TAM-TABLERO
+              PERFORM VARYING WS-COL-IDX FROM 1 BY 1
+                 UNTIL WS-COL-IDX >
+                       WS-TAM-TABLERO - WS-LONGITUD-RAYA + 1
+                 PERFORM VARYING WS-K FROM 1 BY 1
+                    UNTIL WS-K > WS-LONGITUD-RAYA
+                    COMPUTE WS-LINEA-TMP-CELDA(WS-K) =
+                       (WS-FILA-IDX - 1) * WS-TAM-TABLERO
+                          + WS-COL-IDX + WS-K - 1
+                 END-PERFORM
+                 PERFORM 1066-AGREGAR-RAYA
+                    THRU 1066-AGREGAR-RAYA-EXIT
+              END-PERFORM
+           END-PERFORM.
+
+      * · Columnas.
+           PERFORM VARYING WS-COL-IDX FROM 1 BY 1
+              UNTIL WS-COL-IDX > WS-TAM-TABLERO
+              PERFORM VARYING WS-FILA-IDX FROM 1 BY 1
+                 UNTIL WS-FILA-IDX >
+                       WS-TAM-TABLERO - WS-LONGITUD-RAYA + 1
+                 PERFORM VARYING WS-K FROM 1 BY 1
+                    UNTIL WS-K > WS-LONGITUD-RAYA
+                    COMPUTE WS-LINEA-TMP-CELDA(WS-K) =
+                       (WS-FILA-IDX + WS-K - 2) * WS-TAM-TABLERO
+                          + WS-COL-IDX
+                 END-PERFORM
+                 PERFORM 1066-AGREGAR-RAYA
+                    THRU 1066-AGREGAR-RAYA-EXIT
+              END-PERFORM
+           END-PERFORM.
+
+      * · Diagonales "\" (fila y columna crecen juntas).
+           PERFORM VARYING WS-FILA-IDX FROM 1 BY 1
+              UNTIL WS-FILA-IDX > WS-TAM-TABLERO - WS-LONGITUD-RAYA + 1
+              PERFORM VARYING WS-COL-IDX FROM 1 BY 1
+                 UNTIL WS-COL-IDX >
+                       WS-TAM-TABLERO - WS-LONGITUD-RAYA + 1
+                 PERFORM VARYING WS-K FROM 1 BY 1
+                    UNTIL WS-K > WS-LONGITUD-RAYA
+                    COMPUTE WS-LINEA-TMP-CELDA(WS-K) =
+                       (WS-FILA-IDX + WS-K - 2) * WS-TAM-TABLERO
+                          + WS-COL-IDX + WS-K - 1
+                 END-PERFORM
+                 PERFORM 1066-AGREGAR-RAYA
+                    THRU 1066-AGREGAR-RAYA-EXIT
+              END-PERFORM
+           END-PERFORM.
+
+      * · Diagonales "/" (la fila crece, la columna decrece).
+           PERFORM VARYING WS-FILA-IDX FROM 1 BY 1
+              UNTIL WS-FILA-IDX > WS-TAM-TABLERO - WS-LONGITUD-RAYA + 1
+              PERFORM VARYING WS-COL-IDX FROM WS-LONGITUD-RAYA BY 1
+                 UNTIL WS-COL-IDX > WS-TAM-TABLERO
+                 PERFORM VARYING WS-K FROM 1 BY 1
+                    UNTIL WS-K > WS-LONGITUD-RAYA
+                    COMPUTE WS-LINEA-TMP-CELDA(WS-K) =
+                       (WS-FILA-IDX + WS-K - 2) * WS-TAM-TABLERO
+                          + WS-COL-IDX - WS-K + 1
+                 END-PERFORM
+                 PERFORM 1066-AGREGAR-RAYA
+                    THRU 1066-AGREGAR-RAYA-EXIT
+              END-PERFORM
+           END-PERFORM.
+
+       1065-GENERAR-RAYAS-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *                                                               *
+      *   1066-AGREGAR-RAYA                                           *
+      * ------------------------------------------------------------- *
+      *                                                               *
+      *  · Dar de alta la raya cuyas celdas están en WS-LINEA-TMP:    *
+      *    guardar la lista de celdas y el total (suma de índices)    *
+      *    que usa 8100-COMPROBAR-RAYA para detectar una raya         *
+      *    completa.                                                  *
+      *                                                               *
+      *****************************************************************
+       1066-AGREGAR-RAYA.
+           ADD 1 TO WS-NUM-RAYAS.
+           MOVE 0 TO WS-RAYA-TOTAL(WS-NUM-RAYAS).
+           PERFORM VARYING WS-K FROM 1 BY 1
+              UNTIL WS-K > WS-LONGITUD-RAYA
+              MOVE WS-LINEA-TMP-CELDA(WS-K)
+                TO WS-RAYA-CELDA-IDX(WS-NUM-RAYAS,WS-K)
+              ADD WS-LINEA-TMP-CELDA(WS-K)
+                TO WS-RAYA-TOTAL(WS-NUM-RAYAS)
+           END-PERFORM.
+
+       1066-AGREGAR-RAYA-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *                                                               *
+      *   1100-LEER-MARCADOR                                          *
+      * ------------------------------------------------------------- *
+      *                                                               *
+      *  · Recuperar el marcador acumulado de victorias/derrotas/     *
+      *    empates de ejecuciones anteriores de JUEGO.                *
+      *                                                               *
+      *****************************************************************
+       1100-LEER-MARCADOR.
+           INITIALIZE WS-MARCADOR.
+
+           OPEN INPUT MARCADOR-FILE.
+           IF WS-ESTADO-MARCADOR = "00"
+              READ MARCADOR-FILE
+                 AT END
+                    INITIALIZE WS-MARCADOR
+                 NOT AT END
+                    MOVE MAR-VICTORIAS TO WS-MAR-VICTORIAS
+                    MOVE MAR-DERROTAS  TO WS-MAR-DERROTAS
+                    MOVE MAR-EMPATES   TO WS-MAR-EMPATES
+              END-READ
+              CLOSE MARCADOR-FILE
+           END-IF.
+
+       1100-LEER-MARCADOR-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *                                                               *
+      *   1200-SELECCIONAR-DIFICULTAD                                 *
+      * ------------------------------------------------------------- *
+      *                                                               *
+      *  · Preguntar la dificultad de la máquina. Fácil deja el       *
+      *    movimiento al azar (reloj); difícil hace que la máquina    *
+      *    busque primero una jugada ganadora y, si no la hay, un     *
+      *    bloqueo a la raya del usuario.                             *
+      *                                                               *
+      *****************************************************************
+       1200-SELECCIONAR-DIFICULTAD.
+           DISPLAY ' '.
+           DISPLAY 'Dificultad de la máquina (1 Fácil, 2 Difícil): '.
+           ACCEPT WS-ENTRADA-CONFIG.
+
+           IF WS-ENTRADA-CONFIG = '2'
+              SET DIFICULTAD-DIFICIL TO TRUE
+           ELSE
+              SET DIFICULTAD-FACIL TO TRUE
+           END-IF.
+
+       1200-SELECCIONAR-DIFICULTAD-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *                                                               *
+      *   1300-SELECCIONAR-MODO                                       *
+      * ------------------------------------------------------------- *
+      *                                                               *
+      *  · Preguntar el modo de juego: un usuario contra la máquina,  *
+      *    o dos usuarios entre sí (ambos mueven con                  *
+      *    2100-MOVER-USUARIO).                                       *
+      *                                                               *
+      *****************************************************************
+       1300-SELECCIONAR-MODO.
+           DISPLAY ' '.
+           DISPLAY 'Modo de juego (1 Usuario-Máquina, 2 Usuario-'
+                   'Usuario): '.
+           ACCEPT WS-ENTRADA-CONFIG.
+
+           IF WS-ENTRADA-CONFIG = '2'
+              SET MODO-VS-HUMANO TO TRUE
+           ELSE
+              SET MODO-VS-MAQUINA TO TRUE
+           END-IF.
+
+       1300-SELECCIONAR-MODO-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *                                                               *
+      *   1400-SELECCIONAR-ENTRADA                                    *
+      * ------------------------------------------------------------- *
+      *                                                               *
+      *  · Preguntar el origen de los movimientos: teclado (modo      *
+      *    interactivo) o un fichero de movimientos (modo por lote,   *
+      *    para pruebas de regresión o demostraciones desatendidas).  *
+      *                                                               *
+      *****************************************************************
+       1400-SELECCIONAR-ENTRADA.
+           DISPLAY ' '.
+           DISPLAY 'Entrada de movimientos (1 Interactiva, 2 Por '
+                   'lote): '.
+           ACCEPT WS-ENTRADA-CONFIG.
+
+           IF WS-ENTRADA-CONFIG = '2'
+              SET ENTRADA-LOTE TO TRUE
+              DISPLAY 'Fichero de movimientos: '
+              ACCEPT WS-FICHERO-MOVIMIENTOS
+              OPEN INPUT MOVIMIENTOS-FILE
+              IF WS-ESTADO-MOVIMIENTOS NOT = "00"
+                 MOVE WS-MSG-FICHERO-MAL TO WS-MSG-FINAL
+                 PERFORM 9999-ABORTAR
+                    THRU 9999-ABORTAR-EXIT
+              END-IF
+           ELSE
+              SET ENTRADA-INTERACTIVA TO TRUE
+           END-IF.
+
+       1400-SELECCIONAR-ENTRADA-EXIT.
            EXIT.
 
       *****************************************************************
@@ -259,9 +689,10 @@
       *                                                               *
       *****************************************************************
        2000-PROCESO.
-       
-      * · Poner ficha usuario.
+
+      * · Poner ficha jugador 1 (usuario).
            SET SI-CELDA-LLENA TO TRUE.
+           SET USUARIO TO TRUE.
            PERFORM 2100-MOVER-USUARIO
              THRU 2100-MOVER-USUARIO-EXIT UNTIL NO-CELDA-LLENA.
 
@@ -270,11 +701,18 @@
               THRU 8000-PINTAR-TABLERO-EXIT.
 
            IF NO-FIN
-      * · Poner ficha máquina.
               SET SI-CELDA-LLENA TO TRUE
-              PERFORM 2200-MOVER-MAQUINA
-                 THRU 2200-MOVER-MAQUINA-EXIT UNTIL NO-CELDA-LLENA
-              DISPLAY '(Máquina)'
+              IF MODO-VS-HUMANO
+      * · Poner ficha jugador 2 (modo dos usuarios).
+                 SET MAQUINA TO TRUE
+                 PERFORM 2100-MOVER-USUARIO
+                    THRU 2100-MOVER-USUARIO-EXIT UNTIL NO-CELDA-LLENA
+              ELSE
+      * · Poner ficha máquina.
+                 PERFORM 2200-MOVER-MAQUINA
+                    THRU 2200-MOVER-MAQUINA-EXIT UNTIL NO-CELDA-LLENA
+                 DISPLAY '(Máquina)'
+              END-IF
       * · Pintar tablero.
               PERFORM 8000-PINTAR-TABLERO
                  THRU 8000-PINTAR-TABLERO-EXIT
@@ -297,18 +735,32 @@
 
       * · Preguntar posición.
            DISPLAY ' '.
-           DISPLAY 'Mueve ficha (1-9, 0 salir): '.
-           ACCEPT WS-INDICE.
+           MOVE WS-NUM-CELDAS TO WS-NUM-CELDAS-ED.
+           IF MODO-VS-HUMANO AND MAQUINA
+              DISPLAY 'Mueve ficha jugador 2 (1-'
+                      FUNCTION TRIM(WS-NUM-CELDAS-ED)
+                      ', 0 salir): '
+           ELSE
+              DISPLAY 'Mueve ficha (1-'
+                      FUNCTION TRIM(WS-NUM-CELDAS-ED) ', 0 salir): '
+           END-IF.
+           PERFORM 2105-LEER-JUGADA
+              THRU 2105-LEER-JUGADA-EXIT.
 
       * · Comprobar celda y añadir ficha en el tablero.
            EVALUATE WS-INDICE
-              WHEN 1 THRU 9
+              WHEN 1 THRU WS-NUM-CELDAS
                  *> Celda vacía.
                  IF WS-CELDA(WS-X(WS-INDICE),WS-Y(WS-INDICE)) = SPACE
-                    MOVE 'x' TO WS-CELDA(WS-X(WS-INDICE)
-                                   ,WS-Y(WS-INDICE))
+                    IF USUARIO
+                       MOVE 'x' TO WS-CELDA(WS-X(WS-INDICE)
+                                      ,WS-Y(WS-INDICE))
+                    ELSE
+                       MOVE 'o' TO WS-CELDA(WS-X(WS-INDICE)
+                                      ,WS-Y(WS-INDICE))
+                    END-IF
                     ADD 1 TO WS-CONT-CELDAS
-                    SET USUARIO TO TRUE
+                    ADD 1 TO WS-NUM-JUGADAS
                     *> Comprobar raya.
                     PERFORM 8100-COMPROBAR-RAYA
                        THRU 8100-COMPROBAR-RAYA-EXIT
@@ -328,6 +780,49 @@
        2100-MOVER-USUARIO-EXIT.
            EXIT.
 
+      *****************************************************************
+      *                                                               *
+      *   2105-LEER-JUGADA                                            *
+      * ------------------------------------------------------------- *
+      *                                                               *
+      *  · Leer el siguiente movimiento: del teclado en modo          *
+      *    interactivo, o de REG-MOVIMIENTO en modo por lote (fin de  *
+      *    fichero se trata igual que un "0" -> salir).                *
+      *  · Una entrada no numérica es un error de datos, no un "salir"*
+      *    silencioso: aborta la partida por 9999-ABORTAR.            *
+      *                                                               *
+      *****************************************************************
+       2105-LEER-JUGADA.
+           IF ENTRADA-LOTE
+              READ MOVIMIENTOS-FILE
+                 AT END
+                    MOVE 0 TO WS-INDICE
+                 NOT AT END
+                    IF FUNCTION TEST-NUMVAL(REG-MOVIMIENTO) = 0
+                       AND FUNCTION NUMVAL(REG-MOVIMIENTO) >= 0
+                       MOVE FUNCTION NUMVAL(REG-MOVIMIENTO) TO WS-INDICE
+                       DISPLAY '(Lote) Movimiento: ' WS-INDICE
+                    ELSE
+                       MOVE WS-MSG-ENTRADA-MAL TO WS-MSG-FINAL
+                       PERFORM 9999-ABORTAR
+                          THRU 9999-ABORTAR-EXIT
+                    END-IF
+              END-READ
+           ELSE
+              ACCEPT WS-ENTRADA-JUGADA
+              IF FUNCTION TEST-NUMVAL(WS-ENTRADA-JUGADA) = 0
+                 AND FUNCTION NUMVAL(WS-ENTRADA-JUGADA) >= 0
+                 MOVE FUNCTION NUMVAL(WS-ENTRADA-JUGADA) TO WS-INDICE
+              ELSE
+                 MOVE WS-MSG-ENTRADA-MAL TO WS-MSG-FINAL
+                 PERFORM 9999-ABORTAR
+                    THRU 9999-ABORTAR-EXIT
+              END-IF
+           END-IF.
+
+       2105-LEER-JUGADA-EXIT.
+           EXIT.
+
       *****************************************************************
       *   2200-MOVER-MAQUINA.                                         *
       * ------------------------------------------------------------- *
@@ -343,20 +838,39 @@
       *****************************************************************
        2200-MOVER-MAQUINA.
            SET NO-CELDA-LLENA TO TRUE.
+           SET JUGADA-NO-ENCONTRADA TO TRUE.
+
+      * · Dificultad difícil: buscar jugada ganadora o, en su defecto,
+      *   jugada de bloqueo a la raya del usuario.
+           IF DIFICULTAD-DIFICIL
+              PERFORM 2210-BUSCAR-JUGADA-GANADORA
+                 THRU 2210-BUSCAR-JUGADA-GANADORA-EXIT
+              IF NOT JUGADA-ENCONTRADA
+                 PERFORM 2220-BUSCAR-JUGADA-BLOQUEO
+                    THRU 2220-BUSCAR-JUGADA-BLOQUEO-EXIT
+              END-IF
+           END-IF.
 
-      * · Generación de número aleatorio.
-           ACCEPT WS-TIEMPO-ACTUAL FROM TIME.
-           COMPUTE WS-INDICE = TIEMPO(2) + TIEMPO(3)
-                                      * TIEMPO(4) - TIEMPO(1).
+      * · Generación de número aleatorio (fácil, o difícil sin jugada
+      *   ganadora ni de bloqueo disponible). Se acota al rango de
+      *   celdas del tablero con FUNCTION MOD.
+           IF NOT JUGADA-ENCONTRADA
+              ACCEPT WS-TIEMPO-ACTUAL FROM TIME
+              COMPUTE WS-INDICE-AUX = TIEMPO(2) + TIEMPO(3)
+                                         * TIEMPO(4) - TIEMPO(1)
+              COMPUTE WS-INDICE =
+                 FUNCTION MOD(WS-INDICE-AUX,WS-NUM-CELDAS) + 1
+           END-IF.
 
       * · Comprobar celda y añadir ficha en el tablero.
            EVALUATE WS-INDICE
-              WHEN 1 THRU 9
+              WHEN 1 THRU WS-NUM-CELDAS
                  *> Celda vacía.
                  IF WS-CELDA(WS-X(WS-INDICE),WS-Y(WS-INDICE)) = SPACE
                     MOVE 'o' TO WS-CELDA(WS-X(WS-INDICE)
                                    ,WS-Y(WS-INDICE))
                     ADD 1 TO WS-CONT-CELDAS
+                    ADD 1 TO WS-NUM-JUGADAS
                     SET MAQUINA TO TRUE
                     *> Comprobar raya.
                     PERFORM 8100-COMPROBAR-RAYA
@@ -365,26 +879,349 @@
                  ELSE
                     SET SI-CELDA-LLENA TO TRUE
                  END-IF
-              WHEN 0
-                 ADD 1 TO TIEMPO(4)
-                 SET SI-CELDA-LLENA TO TRUE
            END-EVALUATE.
 
        2200-MOVER-MAQUINA-EXIT.
            EXIT.
 
+      *****************************************************************
+      *                                                               *
+      *   2210-BUSCAR-JUGADA-GANADORA                                 *
+      * ------------------------------------------------------------- *
+      *                                                               *
+      *  · Si alguna raya tiene ya dos fichas de la máquina y ninguna *
+      *    del usuario, la celda que falta por rellenar se calcula    *
+      *    restando al total de la raya la suma de sus fichas (el     *
+      *    mismo truco que usa 8100-COMPROBAR-RAYA para detectar una  *
+      *    raya completa).                                            *
+      *                                                               *
+      *****************************************************************
+       2210-BUSCAR-JUGADA-GANADORA.
+           PERFORM VARYING WS-RAYA-SUB FROM 1 BY 1
+              UNTIL WS-RAYA-SUB > WS-NUM-RAYAS OR JUGADA-ENCONTRADA
+              IF WS-RAYA-CONT-MAQUINA(WS-RAYA-SUB) =
+                                             WS-LONGITUD-RAYA - 1
+                 AND WS-RAYA-CONT-USUARIO(WS-RAYA-SUB) = 0
+                 COMPUTE WS-INDICE =
+                    WS-RAYA-TOTAL(WS-RAYA-SUB)
+                       - WS-RAYA-MAQUINA(WS-RAYA-SUB)
+                 SET JUGADA-ENCONTRADA TO TRUE
+              END-IF
+           END-PERFORM.
+
+       2210-BUSCAR-JUGADA-GANADORA-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *                                                               *
+      *   2220-BUSCAR-JUGADA-BLOQUEO                                  *
+      * ------------------------------------------------------------- *
+      *                                                               *
+      *  · Igual que 2210, pero sobre las rayas del usuario: bloquea  *
+      *    la celda que le daría la victoria.                         *
+      *                                                               *
+      *****************************************************************
+       2220-BUSCAR-JUGADA-BLOQUEO.
+           PERFORM VARYING WS-RAYA-SUB FROM 1 BY 1
+              UNTIL WS-RAYA-SUB > WS-NUM-RAYAS OR JUGADA-ENCONTRADA
+              IF WS-RAYA-CONT-USUARIO(WS-RAYA-SUB) =
+                                             WS-LONGITUD-RAYA - 1
+                 AND WS-RAYA-CONT-MAQUINA(WS-RAYA-SUB) = 0
+                 COMPUTE WS-INDICE =
+                    WS-RAYA-TOTAL(WS-RAYA-SUB)
+                       - WS-RAYA-USUARIO(WS-RAYA-SUB)
+                 SET JUGADA-ENCONTRADA TO TRUE
+              END-IF
+           END-PERFORM.
+
+       2220-BUSCAR-JUGADA-BLOQUEO-EXIT.
+           EXIT.
+
       *****************************************************************
       *                                                               *
       *   3000-FIN                                                    *
       *                                                               *
       *****************************************************************
        3000-FIN.
+           PERFORM 3050-DETERMINAR-RESULTADO
+              THRU 3050-DETERMINAR-RESULTADO-EXIT.
+
+           PERFORM 3300-ACTUALIZAR-MARCADOR
+              THRU 3300-ACTUALIZAR-MARCADOR-EXIT.
+
            PERFORM 6000-ESTADISTICAS
               THRU 6000-ESTADISTICAS-EXIT.
 
+           PERFORM 3100-ESCRIBIR-AUDITORIA
+              THRU 3100-ESCRIBIR-AUDITORIA-EXIT.
+
+           PERFORM 3150-ESCRIBIR-INFORME
+              THRU 3150-ESCRIBIR-INFORME-EXIT.
+
+           PERFORM 3200-INSERTAR-RESULTADO-BD
+              THRU 3200-INSERTAR-RESULTADO-BD-EXIT.
+
        3000-FIN-EXIT.
            EXIT.
 
+      *****************************************************************
+      *                                                               *
+      *   2500-JUGAR-TORNEO                                           *
+      * ------------------------------------------------------------- *
+      *                                                               *
+      *  · Jugar las partidas del torneo (una sola si WS-NUM-         *
+      *    PARTIDAS-TORNEO es 1, el caso de siempre). Cada partida    *
+      *    sigue produciendo sus propios efectos (auditoría,          *
+      *    marcador persistente, inserción en BD) vía 3000-FIN, sin   *
+      *    esperar al final del torneo. El torneo termina antes de    *
+      *    jugar todas las rondas en cuanto un jugador alcanza la     *
+      *    mayoría necesaria, o si una partida se abandona (salir).   *
+      *                                                               *
+      *****************************************************************
+       2500-JUGAR-TORNEO.
+           PERFORM VARYING WS-PARTIDA-ACTUAL FROM 1 BY 1
+              UNTIL WS-PARTIDA-ACTUAL > WS-NUM-PARTIDAS-TORNEO
+                 OR TORNEO-ABANDONADO
+                 OR WS-TORNEO-VICTORIAS = WS-MAYORIA-TORNEO
+                 OR WS-TORNEO-DERROTAS = WS-MAYORIA-TORNEO
+
+              IF WS-PARTIDA-ACTUAL > 1
+                 PERFORM 1080-REINICIAR-PARTIDA
+                    THRU 1080-REINICIAR-PARTIDA-EXIT
+              END-IF
+
+              PERFORM 2000-PROCESO
+                 THRU 2000-PROCESO-EXIT
+                 UNTIL FIN OR WS-CONT-CELDAS = WS-NUM-CELDAS
+
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+
+              PERFORM 3950-ACTUALIZAR-TORNEO
+                 THRU 3950-ACTUALIZAR-TORNEO-EXIT
+           END-PERFORM.
+
+       2500-JUGAR-TORNEO-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *                                                               *
+      *   3900-CERRAR-TORNEO                                          *
+      * ------------------------------------------------------------- *
+      *                                                               *
+      *  · Cerrar el fichero de movimientos (si procede) y mostrar    *
+      *    el resumen final del torneo, sólo cuando se jugó más de    *
+      *    una partida (una partida única no necesita resumen aparte  *
+      *    del de 6000-ESTADISTICAS).                                 *
+      *                                                               *
+      *****************************************************************
+       3900-CERRAR-TORNEO.
+           IF ENTRADA-LOTE
+              CLOSE MOVIMIENTOS-FILE
+           END-IF.
+
+           IF WS-NUM-PARTIDAS-TORNEO > 1
+              PERFORM 6100-RESUMEN-TORNEO
+                 THRU 6100-RESUMEN-TORNEO-EXIT
+           END-IF.
+
+       3900-CERRAR-TORNEO-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *                                                               *
+      *   3950-ACTUALIZAR-TORNEO                                      *
+      * ------------------------------------------------------------- *
+      *                                                               *
+      *  · Acumular el resultado de la ronda en el marcador del       *
+      *    torneo. Salir a mitad de una partida ("Has salido") no     *
+      *    cuenta como victoria/derrota/empate, sino como abandono    *
+      *    de todo el torneo.                                         *
+      *                                                               *
+      *****************************************************************
+       3950-ACTUALIZAR-TORNEO.
+           IF WS-MSG-FINAL = WS-MSG-SALIR
+              SET TORNEO-ABANDONADO TO TRUE
+           ELSE
+              ADD 1 TO WS-PARTIDAS-JUGADAS
+              IF WS-MSG-FINAL = WS-MSG-GANADOR
+                                OR WS-MSG-FINAL = WS-MSG-P1-GANA
+                 ADD 1 TO WS-TORNEO-VICTORIAS
+              ELSE IF WS-MSG-FINAL = WS-MSG-PERDEDOR
+                                   OR WS-MSG-FINAL = WS-MSG-P2-GANA
+                 ADD 1 TO WS-TORNEO-DERROTAS
+              ELSE IF WS-MSG-FINAL = WS-MSG-EMPATE
+                 ADD 1 TO WS-TORNEO-EMPATES
+              END-IF
+           END-IF.
+
+       3950-ACTUALIZAR-TORNEO-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *                                                               *
+      *   3050-DETERMINAR-RESULTADO                                   *
+      * ------------------------------------------------------------- *
+      *                                                               *
+      *  · Si el tablero se llenó sin que nadie completara una raya,  *
+      *    el resultado es un empate.                                 *
+      *                                                               *
+      *****************************************************************
+       3050-DETERMINAR-RESULTADO.
+           IF WS-CONT-CELDAS = WS-NUM-CELDAS AND NO-FIN
+              MOVE WS-MSG-EMPATE TO WS-MSG-FINAL
+           END-IF.
+
+       3050-DETERMINAR-RESULTADO-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *                                                               *
+      *   3100-ESCRIBIR-AUDITORIA                                     *
+      * ------------------------------------------------------------- *
+      *                                                               *
+      *  · Dejar constancia permanente de la partida jugada.          *
+      *                                                               *
+      *****************************************************************
+       3100-ESCRIBIR-AUDITORIA.
+           ACCEPT WS-HORA-FIN-PARTIDA FROM TIME.
+
+      * · Volcar el tablero final a una cadena plana.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+              UNTIL WS-SUB > WS-NUM-CELDAS
+              MOVE WS-CELDA(WS-X(WS-SUB) WS-Y(WS-SUB))
+                TO WS-TABLERO-PLANO(WS-SUB:1)
+           END-PERFORM.
+
+           OPEN EXTEND AUDITORIA-FILE.
+           IF WS-ESTADO-AUDITORIA = "35"
+              OPEN OUTPUT AUDITORIA-FILE
+           END-IF.
+
+           MOVE WS-FECHA-PARTIDA       TO AUD-FECHA.
+           MOVE WS-HORA-INICIO-PARTIDA TO AUD-HORA-INICIO.
+           MOVE WS-HORA-FIN-PARTIDA    TO AUD-HORA-FIN.
+           MOVE WS-MSG-FINAL           TO AUD-RESULTADO.
+           MOVE WS-TABLERO-PLANO       TO AUD-TABLERO-FINAL.
+
+           WRITE REG-AUDITORIA.
+
+           CLOSE AUDITORIA-FILE.
+
+       3100-ESCRIBIR-AUDITORIA-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *                                                               *
+      *   3150-ESCRIBIR-INFORME                                       *
+      * ------------------------------------------------------------- *
+      *                                                               *
+      *  · Dejar un informe imprimible de la partida (tablero con el  *
+      *    mismo aspecto que en pantalla, resultado, fecha/hora y     *
+      *    número de jugadas), en texto plano, junto a la salida por  *
+      *    consola.                                                   *
+      *                                                               *
+      *****************************************************************
+       3150-ESCRIBIR-INFORME.
+           MOVE WS-NUM-JUGADAS TO WS-JUGADAS-INFORME.
+
+           OPEN EXTEND INFORME-FILE.
+           IF WS-ESTADO-INFORME = "35"
+              OPEN OUTPUT INFORME-FILE
+           END-IF.
+
+           MOVE ALL '=' TO REG-INFORME.
+           WRITE REG-INFORME.
+
+           MOVE SPACES TO REG-INFORME.
+           STRING 'Partida: ' WS-FECHA-PARTIDA
+                  '  Inicio: ' WS-HORA-INICIO-PARTIDA
+                  '  Fin: '    WS-HORA-FIN-PARTIDA
+              DELIMITED BY SIZE INTO REG-INFORME.
+           WRITE REG-INFORME.
+
+           MOVE SPACES TO REG-INFORME.
+           STRING 'Resultado: ' WS-MSG-FINAL
+                  '  Jugadas: ' WS-JUGADAS-INFORME
+              DELIMITED BY SIZE INTO REG-INFORME.
+           WRITE REG-INFORME.
+
+           MOVE SPACES TO REG-INFORME.
+           WRITE REG-INFORME.
+
+      * · Tablero final, con el mismo aspecto que en pantalla.
+           MOVE WS-ASTERISCOS(1:WS-ANCHO-TABLERO) TO REG-INFORME.
+           WRITE REG-INFORME.
+           PERFORM VARYING WS-FILA-IDX FROM 1 BY 1
+              UNTIL WS-FILA-IDX > WS-TAM-TABLERO
+              MOVE WS-FILA(WS-FILA-IDX)(1:WS-ANCHO-TABLERO)
+                TO REG-INFORME
+              WRITE REG-INFORME
+           END-PERFORM.
+           MOVE WS-ASTERISCOS(1:WS-ANCHO-TABLERO) TO REG-INFORME.
+           WRITE REG-INFORME.
+
+           MOVE SPACES TO REG-INFORME.
+           WRITE REG-INFORME.
+
+           CLOSE INFORME-FILE.
+
+       3150-ESCRIBIR-INFORME-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *                                                               *
+      *   3200-INSERTAR-RESULTADO-BD                                  *
+      * ------------------------------------------------------------- *
+      *                                                               *
+      *  · Volcar el resultado de la partida a DB2 vía JUEGOSQL,      *
+      *    el subprograma que lleva la sección embebida de SQL.       *
+      *                                                               *
+      *****************************************************************
+       3200-INSERTAR-RESULTADO-BD.
+           CALL 'JUEGOSQL' USING WS-MSG-FINAL
+                                  WS-NUM-JUGADAS
+                                  WS-FECHA-PARTIDA
+                                  WS-HORA-FIN-PARTIDA.
+
+       3200-INSERTAR-RESULTADO-BD-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *                                                               *
+      *   3300-ACTUALIZAR-MARCADOR                                    *
+      * ------------------------------------------------------------- *
+      *                                                               *
+      *  · Incrementar el marcador acumulado según el resultado de    *
+      *    la partida y dejarlo grabado para la próxima ejecución.    *
+      *    Es el marcador del usuario contra la máquina: las          *
+      *    partidas entre dos jugadores humanos no lo modifican.      *
+      *                                                               *
+      *****************************************************************
+       3300-ACTUALIZAR-MARCADOR.
+           IF MODO-VS-MAQUINA
+              IF WS-MSG-FINAL = WS-MSG-GANADOR
+                 ADD 1 TO WS-MAR-VICTORIAS
+              ELSE IF WS-MSG-FINAL = WS-MSG-PERDEDOR
+                 ADD 1 TO WS-MAR-DERROTAS
+              ELSE IF WS-MSG-FINAL = WS-MSG-EMPATE
+                 ADD 1 TO WS-MAR-EMPATES
+              END-IF
+              END-IF
+              END-IF
+
+              MOVE WS-MAR-VICTORIAS TO MAR-VICTORIAS
+              MOVE WS-MAR-DERROTAS  TO MAR-DERROTAS
+              MOVE WS-MAR-EMPATES   TO MAR-EMPATES
+
+              OPEN OUTPUT MARCADOR-FILE
+              WRITE REG-MARCADOR
+              CLOSE MARCADOR-FILE
+           END-IF.
+
+       3300-ACTUALIZAR-MARCADOR-EXIT.
+           EXIT.
+
       *****************************************************************
       *   6000-ESTADISTICA (2 pasos).                                 *
       *****************************************************************
@@ -394,12 +1231,47 @@
            DISPLAY '* --------------------------------------------- *'.
            DISPLAY '*                  ' WS-MSG-FINAL
            '              *'.
+           DISPLAY '* --------------------------------------------- *'.
+           DISPLAY '* Marcador acumulado:                           *'.
+           DISPLAY '*Victorias: ' WS-MAR-VICTORIAS
+                   ' Derrotas: '  WS-MAR-DERROTAS
+                   ' Empates: '   WS-MAR-EMPATES '*'.
            DISPLAY '*                                               *'.
            DISPLAY '*************************************************'.
 
        6000-ESTADISTICAS-EXIT.
            EXIT.
 
+      *****************************************************************
+      *   6100-RESUMEN-TORNEO                                         *
+      *****************************************************************
+       6100-RESUMEN-TORNEO.
+           DISPLAY '*************************************************'.
+           DISPLAY '**           Resumen Torneo JUEGO               *'.
+           DISPLAY '* --------------------------------------------- *'.
+           IF WS-TORNEO-VICTORIAS = WS-MAYORIA-TORNEO
+              DISPLAY '*   Gana el torneo: jugador 1'
+                      '                   *'
+           ELSE IF WS-TORNEO-DERROTAS = WS-MAYORIA-TORNEO
+              DISPLAY '*   Gana el torneo: jugador 2'
+                      '                   *'
+           ELSE
+              DISPLAY '*   Torneo sin mayoría'
+                      '                          *'
+           END-IF.
+           DISPLAY '* --------------------------------------------- *'.
+           DISPLAY '* Partidas jugadas: ' WS-PARTIDAS-JUGADAS
+                   ' de ' WS-NUM-PARTIDAS-TORNEO
+                   '                    *'.
+           DISPLAY '*   Victorias: ' WS-TORNEO-VICTORIAS
+                   '  Derrotas: '    WS-TORNEO-DERROTAS
+                   '  Empates: '     WS-TORNEO-EMPATES '    *'.
+           DISPLAY '*                                               *'.
+           DISPLAY '*************************************************'.
+
+       6100-RESUMEN-TORNEO-EXIT.
+           EXIT.
+
       *****************************************************************
       *                                                               *
       *   8000-PINTAR-TABLERO                                         *
@@ -415,11 +1287,12 @@
            DISPLAY '============'.
 
       * · Tablero.
-           DISPLAY WS-ASTERISCOS.
-           DISPLAY WS-FILA(1).
-           DISPLAY WS-FILA(2).
-           DISPLAY WS-FILA(3).
-           DISPLAY WS-ASTERISCOS.
+           DISPLAY WS-ASTERISCOS(1:WS-ANCHO-TABLERO).
+           PERFORM VARYING WS-FILA-IDX FROM 1 BY 1
+              UNTIL WS-FILA-IDX > WS-TAM-TABLERO
+              DISPLAY WS-FILA(WS-FILA-IDX)(1:WS-ANCHO-TABLERO)
+           END-PERFORM.
+           DISPLAY WS-ASTERISCOS(1:WS-ANCHO-TABLERO).
 
            DISPLAY ' '.
 
@@ -436,106 +1309,42 @@
       *                                                               *
       *****************************************************************
        8100-COMPROBAR-RAYA.
-      * · Sumar valor de la celda al de las rayas posibles.
-           EVALUATE WS-INDICE
-              WHEN 1
-                 IF USUARIO
-                    ADD WS-INDICE TO WS-RAYA-USUARIO(1)
-                    ADD WS-INDICE TO WS-RAYA-USUARIO(4)
-                    ADD WS-INDICE TO WS-RAYA-USUARIO(7)
-                 ELSE IF MAQUINA
-                    ADD WS-INDICE TO WS-RAYA-MAQUINA(1)
-                    ADD WS-INDICE TO WS-RAYA-MAQUINA(4)
-                    ADD WS-INDICE TO WS-RAYA-MAQUINA(7)
-                 END-IF
-              WHEN 2
-                 IF USUARIO
-                    ADD WS-INDICE TO WS-RAYA-USUARIO(1)
-                    ADD WS-INDICE TO WS-RAYA-USUARIO(5)
-                 ELSE IF MAQUINA
-                    ADD WS-INDICE TO WS-RAYA-MAQUINA(1)
-                    ADD WS-INDICE TO WS-RAYA-MAQUINA(5)
-                 END-IF
-              WHEN 3
-                 IF USUARIO
-                    ADD WS-INDICE TO WS-RAYA-USUARIO(1)
-                    ADD WS-INDICE TO WS-RAYA-USUARIO(6)
-                    ADD WS-INDICE TO WS-RAYA-USUARIO(8)
-                 ELSE IF MAQUINA
-                    ADD WS-INDICE TO WS-RAYA-MAQUINA(1)
-                    ADD WS-INDICE TO WS-RAYA-MAQUINA(6)
-                    ADD WS-INDICE TO WS-RAYA-MAQUINA(8)
-                 END-IF
-              WHEN 4
-                 IF USUARIO
-                    ADD WS-INDICE TO WS-RAYA-USUARIO(2)
-                    ADD WS-INDICE TO WS-RAYA-USUARIO(4)
-                 ELSE IF MAQUINA
-                    ADD WS-INDICE TO WS-RAYA-MAQUINA(2)
-                    ADD WS-INDICE TO WS-RAYA-MAQUINA(4)
+      * · Sumar valor de la celda al de las rayas a las que pertenece.
+           PERFORM VARYING WS-RAYA-SUB FROM 1 BY 1
+              UNTIL WS-RAYA-SUB > WS-NUM-RAYAS
+              PERFORM VARYING WS-K FROM 1 BY 1
+                 UNTIL WS-K > WS-LONGITUD-RAYA
+                 IF WS-RAYA-CELDA-IDX(WS-RAYA-SUB,WS-K) = WS-INDICE
+                    IF USUARIO
+                       ADD WS-INDICE TO WS-RAYA-USUARIO(WS-RAYA-SUB)
+                       ADD 1 TO WS-RAYA-CONT-USUARIO(WS-RAYA-SUB)
+                    ELSE IF MAQUINA
+                       ADD WS-INDICE TO WS-RAYA-MAQUINA(WS-RAYA-SUB)
+                       ADD 1 TO WS-RAYA-CONT-MAQUINA(WS-RAYA-SUB)
+                    END-IF
                  END-IF
-              WHEN 5
-                 IF USUARIO
-                    ADD WS-INDICE TO WS-RAYA-USUARIO(2)
-                    ADD WS-INDICE TO WS-RAYA-USUARIO(5)
-                    ADD WS-INDICE TO WS-RAYA-USUARIO(7)
-                    ADD WS-INDICE TO WS-RAYA-USUARIO(8)
-                 ELSE IF MAQUINA
-                    ADD WS-INDICE TO WS-RAYA-MAQUINA(2)
-                    ADD WS-INDICE TO WS-RAYA-MAQUINA(5)
-                    ADD WS-INDICE TO WS-RAYA-MAQUINA(7)
-                    ADD WS-INDICE TO WS-RAYA-MAQUINA(8)
-                 END-IF
-              WHEN 6
-                 IF USUARIO
-                    ADD WS-INDICE TO WS-RAYA-USUARIO(2)
-                    ADD WS-INDICE TO WS-RAYA-USUARIO(6)
-                 ELSE IF MAQUINA
-                    ADD WS-INDICE TO WS-RAYA-MAQUINA(2)
-                    ADD WS-INDICE TO WS-RAYA-MAQUINA(6)
-                 END-IF
-              WHEN 7
-                 IF USUARIO
-                    ADD WS-INDICE TO WS-RAYA-USUARIO(3)
-                    ADD WS-INDICE TO WS-RAYA-USUARIO(4)
-                    ADD WS-INDICE TO WS-RAYA-USUARIO(8)
-                 ELSE IF MAQUINA
-                    ADD WS-INDICE TO WS-RAYA-MAQUINA(3)
-                    ADD WS-INDICE TO WS-RAYA-MAQUINA(4)
-                    ADD WS-INDICE TO WS-RAYA-MAQUINA(8)
-                 END-IF
-              WHEN 8
-                 IF USUARIO
-                    ADD WS-INDICE TO WS-RAYA-USUARIO(3)
-                    ADD WS-INDICE TO WS-RAYA-USUARIO(5)
-                 ELSE IF MAQUINA
-                    ADD WS-INDICE TO WS-RAYA-MAQUINA(3)
-                    ADD WS-INDICE TO WS-RAYA-MAQUINA(5)
-                 END-IF
-              WHEN 9
-                 IF USUARIO
-                    ADD WS-INDICE TO WS-RAYA-USUARIO(3)
-                    ADD WS-INDICE TO WS-RAYA-USUARIO(6)
-                    ADD WS-INDICE TO WS-RAYA-USUARIO(7)
-                 ELSE IF MAQUINA
-                    ADD WS-INDICE TO WS-RAYA-MAQUINA(3)
-                    ADD WS-INDICE TO WS-RAYA-MAQUINA(6)
-                    ADD WS-INDICE TO WS-RAYA-MAQUINA(7)
+              END-PERFORM
+           END-PERFORM.
+
+      * · Comprobar raya completa (alguien ha ganado).
+           PERFORM VARYING WS-RAYA-SUB FROM 1 BY 1
+              UNTIL WS-RAYA-SUB > WS-NUM-RAYAS
+              *> Gana jugador 1 / usuario.
+              IF WS-RAYA-CONT-USUARIO(WS-RAYA-SUB) = WS-LONGITUD-RAYA
+                 IF MODO-VS-HUMANO
+                    MOVE WS-MSG-P1-GANA TO WS-MSG-FINAL
+                 ELSE
+                    MOVE WS-MSG-GANADOR TO WS-MSG-FINAL
                  END-IF
-           END-EVALUATE.
-           
-      * · Comprobar raya.
-           MOVE ZERO TO WS-INDICE
-           PERFORM 8 TIMES
-              ADD 1 TO WS-INDICE
-              *> Gana usuario.
-              IF WS-RAYA-USUARIO(WS-INDICE) = WS-RAYA-TOTAL(WS-INDICE)
-                 MOVE WS-MSG-GANADOR TO WS-MSG-FINAL
                  SET FIN TO TRUE
-              *> Gana máquina.
-              ELSE IF WS-RAYA-MAQUINA(WS-INDICE)
-                                            = WS-RAYA-TOTAL(WS-INDICE)
-                 MOVE WS-MSG-PERDEDOR TO WS-MSG-FINAL
+              *> Gana jugador 2 / máquina.
+              ELSE IF WS-RAYA-CONT-MAQUINA(WS-RAYA-SUB) =
+                                                    WS-LONGITUD-RAYA
+                 IF MODO-VS-HUMANO
+                    MOVE WS-MSG-P2-GANA TO WS-MSG-FINAL
+                 ELSE
+                    MOVE WS-MSG-PERDEDOR TO WS-MSG-FINAL
+                 END-IF
                  SET FIN TO TRUE
               END-IF
            END-PERFORM.
