@@ -0,0 +1,131 @@
+
+      *****************************************************************
+      *			      juegosql				      *
+      *	 -----------------------------------------------------------  *
+      * Subprograma con la sección SQL embebida de JUEGO.             *
+      * Inserta el resultado de cada partida en la tabla DB2          *
+      * GAME_RESULTS. Se compila con el precompilador de DB2 (no con  *
+      * cobc a secas) porque lleva EXEC SQL real.                     *
+      *                                                               *
+      *****************************************************************
+      * Log de modificaciones:                                        *
+      * --------------------------------------------------------------*
+      * Marca|Fecha     |Usuario|Descripcion                          *
+      * -----|----------|-------|------------------------------------ *
+      *      |08/08/2026|Alex   |Creacion del subprograma. Antes este *
+      *      |          |       |bloque SQL vivia (sin usarse) dentro *
+      *      |          |       |de juego.cbl.                       *
+      * --------------------------------------------------------------*
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.                    JUEGOSQL.
+       AUTHOR.                        ALEX.
+       INSTALLATION.                  https://github.com/AlexGracia.
+       DATE-WRITTEN.                  08/08/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      * · Área de comunicación embebida de SQL (generada por el
+      *   precompilador de DB2, enlazada al paquete "juego.pco").
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  SQLFPN.
+           02  SQLFPN-FILE-LEN PIC S9(4) COMP VALUE +9.
+           02  SQLFPN-FILENAME PIC X(9) VALUE "juego.pco".
+
+       01  SQLCTX PIC S9(9) COMP VALUE +38677.
+
+       01  SQLEXD.
+           02  SQL-SQLVSN   PIC S9(18) COMP VALUE +10.
+           02  SQL-ARRSIZ   PIC S9(9) COMP VALUE +1.
+           02  SQL-ITERS    PIC S9(9) COMP.
+           02  SQL-OFFSET   PIC S9(9) COMP.
+           02  SQL-SELERR   PIC S9(4) COMP.
+           02  SQL-SQLETY   PIC S9(4) COMP.
+           02  SQL-OCCURS   PIC S9(9) COMP.
+           02  SQL-DUMMY    PIC S9(9) COMP.
+           02  SQL-CUD      PIC S9(18) COMP.
+           02  SQL-SQLEST   PIC S9(18) COMP.
+           02  SQL-STMT     PIC S9(18) COMP.
+           02  SQL-SQLADTP  PIC S9(18) COMP VALUE 0.
+           02  SQL-SQLTDSP  PIC S9(18) COMP VALUE 0.
+           02  SQL-SQPHSV   PIC S9(18) COMP.
+           02  SQL-SQPHSL   PIC S9(18) COMP.
+           02  SQL-SQPHSS   PIC S9(18) COMP.
+           02  SQL-SQPIND   PIC S9(18) COMP.
+           02  SQL-SQPINS   PIC S9(18) COMP.
+           02  SQL-SQPARM   PIC S9(18) COMP.
+           02  SQL-SQPARC   PIC S9(18) COMP.
+           02  SQL-SQPADTO  PIC S9(18) COMP.
+           02  SQL-SQPTDSO  PIC S9(18) COMP.
+           02  SQL-SQHSTV   PIC S9(18) COMP OCCURS 1 TIMES.
+           02  SQL-SQHSTL   PIC S9(18) COMP OCCURS 1 TIMES.
+           02  SQL-SQHSTS   PIC S9(18) COMP OCCURS 1 TIMES.
+           02  SQL-SQINDV   PIC S9(18) COMP OCCURS 1 TIMES.
+           02  SQL-SQINDS   PIC S9(18) COMP OCCURS 1 TIMES.
+           02  SQL-SQHARM   PIC S9(18) COMP OCCURS 1 TIMES.
+           02  SQL-SQHARC   PIC S9(18) COMP OCCURS 1 TIMES.
+           02  SQL-SQADTO   PIC S9(4) COMP OCCURS 1 TIMES.
+           02  SQL-SQTDSO   PIC S9(4) COMP OCCURS 1 TIMES.
+
+       01  SQL-RUNTIME-VARS.
+           02  SQL-IAPXIT-SUCCESS  PIC S9(9) COMP VALUE    +0.
+           02  SQL-IAPXIT-FAILURE  PIC S9(9) COMP VALUE +1403.
+           02  SQL-IAPXIT-FATALERR PIC S9(9) COMP VALUE  +535.
+
+       01  SQLCUD.
+           02     FILLER PIC S9(4) COMP VALUE +10.
+           02     FILLER PIC S9(4) COMP VALUE +4130.
+           02     FILLER PIC S9(4) COMP VALUE +46.
+           02     FILLER PIC S9(4) COMP VALUE +0.
+           02     FILLER PIC S9(4) COMP VALUE +0.
+
+      * · Campos anfitriones para el INSERT.
+       01  WS-GANADOR-BD              PIC X(15).
+       01  WS-JUGADAS-BD              PIC S9(4) COMP.
+       01  WS-FECHA-BD                PIC S9(8) COMP.
+       01  WS-HORA-BD                 PIC S9(8) COMP.
+
+       LINKAGE SECTION.
+
+       01  LK-MSG-FINAL               PIC X(15).
+       01  LK-NUM-JUGADAS             PIC 999 COMP.
+       01  LK-FECHA                   PIC 9(8).
+       01  LK-HORA                    PIC 9(8).
+
+       PROCEDURE DIVISION USING LK-MSG-FINAL
+                                 LK-NUM-JUGADAS
+                                 LK-FECHA
+                                 LK-HORA.
+
+       0000-INSERTAR-RESULTADO.
+           MOVE LK-MSG-FINAL   TO WS-GANADOR-BD.
+           MOVE LK-NUM-JUGADAS TO WS-JUGADAS-BD.
+           MOVE LK-FECHA       TO WS-FECHA-BD.
+           MOVE LK-HORA        TO WS-HORA-BD.
+
+           EXEC SQL
+              INSERT INTO GAME_RESULTS
+                     (WINNER, RESULT_DATE, RESULT_TIME, MOVE_COUNT)
+              VALUES (:WS-GANADOR-BD, :WS-FECHA-BD, :WS-HORA-BD,
+                       :WS-JUGADAS-BD)
+           END-EXEC.
+
+       0000-INSERTAR-RESULTADO-EXIT.
+           GOBACK.
+
+      ***********
+      *         *
+      *  F I N  *
+      *         *
+      ***********
